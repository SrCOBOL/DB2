@@ -6,83 +6,583 @@ CONFIGURATION SECTION.
 SPECIAL-NAMES.
     DB2.
 
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SYSIN-FILE ASSIGN TO SYSIN
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SYSIN-STATUS.
+
+    SELECT EMP-EXTRACT-FILE ASSIGN TO EMPEXTR
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-EMPEXTR-STATUS.
+
+    SELECT RESTART-CTL-FILE ASSIGN TO RESTCTL
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-RESTART-STATUS.
+
+    SELECT CONTROL-RPT-FILE ASSIGN TO CTLRPT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CTLRPT-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
-    * No file section needed, we will use DB2 directly.
+FD  SYSIN-FILE
+    RECORDING MODE IS F.
+    COPY SYSINCTL.
+
+FD  EMP-EXTRACT-FILE
+    RECORDING MODE IS F.
+    COPY EMPEXT.
+
+FD  RESTART-CTL-FILE
+    RECORDING MODE IS F.
+    COPY RESTCTL.
+
+FD  CONTROL-RPT-FILE
+    RECORDING MODE IS F.
+    COPY CTLRPT.
 
 WORKING-STORAGE SECTION.
-    01  WS-EMP-ID          PIC 9(5).
+    *> Zero until the first FETCH loads a real EMP_ID, so a SQL error
+    *> that happens before any row is read (CONNECT, the reconciliation
+    *> COUNT(*), or the initial cursor PREPARE/OPEN) reports EMP_ID as
+    *> 00000 in WRITE-SQL-ERROR-LINE instead of whatever WS-EMP-ID last
+    *> happened to hold in storage.
+    01  WS-EMP-ID          PIC 9(5) VALUE ZERO.
     01  WS-EMP-NAME        PIC X(30).
     01  WS-EMP-DEPT        PIC X(20).
-    01  WS-TABLE-SIZE      PIC 9(2) VALUE 5.
-    
-    01  WS-EMPLOYEES.
-        05  WS-EMPLOYEE OCCURS 5 TIMES INDEXED BY EMP-INDEX.
-            10  WS-EMP-ID-TABLE       PIC 9(5).
-            10  WS-EMP-NAME-TABLE     PIC X(30).
-            10  WS-EMP-DEPT-TABLE     PIC X(20).
-    
+
+    01  WS-SYSIN-STATUS    PIC X(2).
+    01  WS-EMPEXTR-STATUS  PIC X(2).
+    01  WS-RESTART-STATUS  PIC X(2).
+    01  WS-CTLRPT-STATUS   PIC X(2).
+
+    01  WS-ROW-COUNT       PIC 9(9) VALUE ZERO.
+
+    01  WS-SQL-STMT        PIC X(250).
+    01  WS-SQL-PREDICATE   PIC X(150).
+    01  WS-RESTART-CLAUSE  PIC X(40) VALUE SPACES.
+
+    01  WS-COUNT-STMT      PIC X(250).
+    01  WS-EXPECTED-COUNT  PIC S9(9) VALUE -1.
+
+    01  WS-RECON-FLAG      PIC X(1) VALUE 'N'.
+        88  WS-RECON-MISMATCH          VALUE 'Y'.
+
+    01  WS-COMMIT-INTERVAL PIC 9(5) VALUE 1000.
+
+    *> Fetched rows are held here and audited immediately, but only
+    *> written to EMP-EXTRACT-FILE and rolled into WS-ROW-COUNT once
+    *> the COMMIT for this interval actually succeeds. EMP-EXTRACT-FILE
+    *> is not part of the DB2 unit of work, so writing/counting a row
+    *> before its COMMIT succeeds would leave duplicate extract rows
+    *> and an inflated count behind whenever a deadlock retry rolls
+    *> back and re-fetches the same span. WS-EXTRACT-BUFFER-ENTRY must
+    *> stay sized to WS-COMMIT-INTERVAL's value.
+    01  WS-BUFFER-COUNT    PIC 9(5) VALUE ZERO.
+    01  WS-BUFFER-IDX      PIC 9(5) VALUE ZERO.
+    01  WS-EXTRACT-BUFFER.
+        05  WS-EXTRACT-BUFFER-ENTRY OCCURS 1000 TIMES.
+            10  WS-BUFFER-EMP-ID    PIC 9(5).
+            10  WS-BUFFER-EMP-NAME  PIC X(30).
+            10  WS-BUFFER-EMP-DEPT  PIC X(20).
+
+    01  WS-RESTART-FLAG    PIC X(1) VALUE 'N'.
+        88  WS-RESTART-ACTIVE          VALUE 'Y'.
+    01  WS-RESTART-EMP-ID  PIC 9(5) VALUE ZERO.
+
+    01  WS-CURSOR-FLAG     PIC X(1) VALUE 'N'.
+        88  WS-CURSOR-DONE             VALUE 'Y'.
+    01  WS-FATAL-FLAG      PIC X(1) VALUE 'N'.
+        88  WS-FATAL-ERROR             VALUE 'Y'.
+
+    01  WS-RETRY-COUNT     PIC 9(2) VALUE ZERO.
+    01  WS-MAX-RETRIES     PIC 9(2) VALUE 3.
+
+    01  WS-AUDIT-STMT      PIC X(250).
+    01  WS-JOB-NAME        PIC X(8) VALUE 'EMPEXTR'.
+    01  WS-USERID          PIC X(8).
+    01  WS-RUN-TIMESTAMP   PIC X(26).
+
     01  WS-STATUS          PIC S9(4) COMP.
 
+    *> Numeric-edited work field SQLCODE is MOVEd into before it is
+    *> STRINGed into a report line - STRING copies a COMP sending
+    *> field's raw binary bytes rather than re-editing it to digits
+    *> the way DISPLAY does, so SQLCODE can never be STRINGed directly.
+    01  WS-SQLCODE-DISPLAY PIC -(9)9.
+
+    01  WS-EXTRACT-WRITE-ERRORS PIC 9(7) VALUE ZERO.
+
 LINKAGE SECTION.
     01  DB2-SQLCODE        PIC S9(4) COMP.
 
 PROCEDURE DIVISION.
 
 MAIN-LOGIC.
-    * Connect to DB2
+    PERFORM OPEN-CONTROL-REPORT.
+
+    ACCEPT WS-USERID FROM USER NAME.
+    MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+
+    *> Connect to DB2
     EXEC SQL
         CONNECT TO 'MYDB'
     END-EXEC.
-    
-    * Check if connection is successful
+
+    *> Distinguish a real connect failure from success instead of a
+    *> blanket "NOT = 0" check.
     IF SQLCODE NOT = 0 THEN
+        PERFORM WRITE-SQL-ERROR-LINE
         DISPLAY 'ERROR CONNECTING TO DB2.'
+        MOVE 16 TO RETURN-CODE
         STOP RUN
     END-IF.
 
-    * Declare and open a cursor to retrieve multiple records
-    EXEC SQL
-        DECLARE C1 CURSOR FOR EMP_CURSOR
-        FOR SELECT EMP_ID, EMP_NAME, EMP_DEPT
-            FROM EMPLOYEE
-            WHERE EMP_ID BETWEEN 1001 AND 1005
-    END-EXEC.
+    PERFORM READ-SELECTION-CONTROL-CARD.
+    PERFORM BUILD-SELECTION-PREDICATE.
+    PERFORM GET-RESTART-POSITION.
+    PERFORM ASSEMBLE-SQL-STATEMENT.
+    PERFORM GET-EXPECTED-ROW-COUNT.
 
-    EXEC SQL OPEN C1 END-EXEC.
+    OPEN OUTPUT EMP-EXTRACT-FILE.
+    IF WS-EMPEXTR-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR OPENING EMP-EXTRACT-FILE, STATUS=' WS-EMPEXTR-STATUS
+        STOP RUN
+    END-IF.
 
-    * Fetch multiple rows into the table
-    PERFORM FETCH-EMPLOYEES UNTIL SQLCODE NOT = 0.
+    PERFORM OPEN-EMPLOYEE-CURSOR.
 
-    * Display the employee records stored in the table
-    PERFORM DISPLAY-EMPLOYEES.
+    *> Fetch every row and stream it straight to the extract file -
+    *> the row count is no longer capped by an OCCURS table size.
+    *> FETCH-EMPLOYEES evaluates SQLCODE in full: +100 ends the loop
+    *> normally, -911/-913 retries, anything else is fatal.
+    PERFORM FETCH-EMPLOYEES UNTIL WS-CURSOR-DONE OR WS-FATAL-ERROR.
 
-    * Close the cursor and disconnect from DB2
+    *> Close the cursor and disconnect from DB2
     EXEC SQL CLOSE C1 END-EXEC.
-    EXEC SQL COMMIT END-EXEC.
+    PERFORM FINAL-COMMIT.
+
+    CLOSE EMP-EXTRACT-FILE.
+
+    IF WS-FATAL-ERROR THEN
+        DISPLAY 'Program Ending - Fatal SQL Error, See Control Report'
+        MOVE 12 TO RETURN-CODE
+    ELSE
+        PERFORM RECONCILE-ROW-COUNT
+        IF WS-RECON-MISMATCH THEN
+            DISPLAY 'Program Completed With Row Count Mismatch'
+            MOVE 8 TO RETURN-CODE
+        ELSE
+            DISPLAY 'Program Completed Successfully'
+        END-IF
+        DISPLAY 'Employee rows extracted: ' WS-ROW-COUNT
+    END-IF.
+
+    PERFORM CLOSE-CONTROL-REPORT.
 
-    DISPLAY 'Program Completed Successfully'.
-    
     STOP RUN.
 
+OPEN-CONTROL-REPORT.
+    OPEN OUTPUT CONTROL-RPT-FILE.
+    MOVE SPACES TO CONTROL-RPT-RECORD.
+    STRING 'SimpleDB2WithTable RUN CONTROL REPORT'
+        DELIMITED BY SIZE INTO CONTROL-RPT-RECORD
+    END-STRING.
+    WRITE CONTROL-RPT-RECORD.
+    IF WS-CTLRPT-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR WRITING CONTROL-RPT-FILE, STATUS=' WS-CTLRPT-STATUS
+    END-IF.
+    EXIT.
+
+CLOSE-CONTROL-REPORT.
+    CLOSE CONTROL-RPT-FILE.
+    EXIT.
+
+READ-SELECTION-CONTROL-CARD.
+    *> Read the SYSIN control card that picks the ID range, a single
+    *> department, a hire-date window, or ALL. Missing/blank SYSIN
+    *> defaults to ALL so the job still runs without a control card.
+    MOVE SPACES TO SYSIN-CONTROL-RECORD.
+    MOVE 'ALL '  TO SYSIN-SEL-TYPE.
+
+    OPEN INPUT SYSIN-FILE.
+    IF WS-SYSIN-STATUS = '00' THEN
+        READ SYSIN-FILE
+            AT END
+                MOVE 'ALL ' TO SYSIN-SEL-TYPE
+        END-READ
+        CLOSE SYSIN-FILE
+    ELSE
+        DISPLAY 'NO SYSIN CONTROL CARD - DEFAULTING TO ALL'
+    END-IF.
+
+    IF SYSIN-SEL-TYPE NOT = 'RANG' AND
+       SYSIN-SEL-TYPE NOT = 'DEPT' AND
+       SYSIN-SEL-TYPE NOT = 'HIRE' AND
+       SYSIN-SEL-TYPE NOT = 'ALL ' THEN
+        DISPLAY 'INVALID SYSIN-SEL-TYPE: ' SYSIN-SEL-TYPE ' - DEFAULTING TO ALL'
+        MOVE 'ALL ' TO SYSIN-SEL-TYPE
+    END-IF.
+    EXIT.
+
+BUILD-SELECTION-PREDICATE.
+    *> Build the boolean predicate (no WHERE keyword) for the SYSIN
+    *> control card so operations can run a different slice of
+    *> EMPLOYEE without a code change and recompile.
+    EVALUATE TRUE
+        WHEN SEL-TYPE-RANGE
+            STRING
+                'EMP_ID BETWEEN ' SYSIN-ID-LOW ' AND ' SYSIN-ID-HIGH
+                DELIMITED BY SIZE INTO WS-SQL-PREDICATE
+            END-STRING
+        WHEN SEL-TYPE-DEPT
+            STRING
+                'EMP_DEPT = ''' SYSIN-DEPT-CODE ''''
+                DELIMITED BY SIZE INTO WS-SQL-PREDICATE
+            END-STRING
+        WHEN SEL-TYPE-HIRE
+            STRING
+                'HIRE_DATE BETWEEN ''' SYSIN-HIRE-LOW ''' AND '
+                '''' SYSIN-HIRE-HIGH ''''
+                DELIMITED BY SIZE INTO WS-SQL-PREDICATE
+            END-STRING
+        WHEN OTHER
+            MOVE '1 = 1' TO WS-SQL-PREDICATE
+    END-EVALUATE.
+    EXIT.
+
+GET-RESTART-POSITION.
+    *> If a prior run checkpointed a last-committed EMP_ID, reposition
+    *> the cursor past it instead of reprocessing from the beginning.
+    MOVE ZERO TO WS-RESTART-EMP-ID.
+    MOVE 'N'  TO WS-RESTART-FLAG.
+
+    OPEN INPUT RESTART-CTL-FILE.
+    IF WS-RESTART-STATUS = '00' THEN
+        *> Pre-move a known value the same way READ-SELECTION-CONTROL-
+        *> CARD does, so a restart file that exists but was never
+        *> written to (a pre-allocated dataset) can't leave
+        *> RESTART-LAST-EMP-ID with undefined content going into the
+        *> comparison below.
+        MOVE ZERO TO RESTART-LAST-EMP-ID
+        READ RESTART-CTL-FILE
+            AT END
+                MOVE ZERO TO RESTART-LAST-EMP-ID
+        END-READ
+        CLOSE RESTART-CTL-FILE
+        IF RESTART-LAST-EMP-ID > 0 THEN
+            MOVE RESTART-LAST-EMP-ID TO WS-RESTART-EMP-ID
+            MOVE 'Y' TO WS-RESTART-FLAG
+            DISPLAY 'RESTART DETECTED - RESUMING AFTER EMP_ID='
+                WS-RESTART-EMP-ID
+        END-IF
+    ELSE
+        DISPLAY 'NO RESTART CONTROL FILE - STARTING FROM THE BEGINNING'
+    END-IF.
+
+    PERFORM SET-RESTART-CLAUSE.
+    EXIT.
+
+SET-RESTART-CLAUSE.
+    MOVE SPACES TO WS-RESTART-CLAUSE.
+    IF WS-RESTART-ACTIVE THEN
+        STRING 'AND EMP_ID > ' WS-RESTART-EMP-ID
+            DELIMITED BY SIZE INTO WS-RESTART-CLAUSE
+    END-IF.
+    EXIT.
+
+ASSEMBLE-SQL-STATEMENT.
+    *> Combine the SYSIN predicate with the restart reposition clause
+    *> (if any) into the final dynamic SELECT text. Both pieces are
+    *> trimmed of their fixed-width WORKING-STORAGE padding first -
+    *> concatenating the full PIC X(150)/PIC X(40) widths (trailing
+    *> spaces included) instead of just their real content is what
+    *> overflowed WS-SQL-STMT and let STRING silently truncate the
+    *> statement mid-keyword.
+    MOVE SPACES TO WS-SQL-STMT.
+    STRING
+        'SELECT EMP_ID, EMP_NAME, EMP_DEPT FROM EMPLOYEE WHERE '
+        FUNCTION TRIM(WS-SQL-PREDICATE) ' '
+        FUNCTION TRIM(WS-RESTART-CLAUSE) ' ORDER BY EMP_ID'
+        DELIMITED BY SIZE INTO WS-SQL-STMT
+        ON OVERFLOW
+            DISPLAY 'FATAL: ASSEMBLED SQL STATEMENT EXCEEDS WS-SQL-STMT'
+            SET WS-FATAL-ERROR TO TRUE
+    END-STRING.
+    DISPLAY 'SELECTION SQL: ' WS-SQL-STMT.
+    EXIT.
+
+GET-EXPECTED-ROW-COUNT.
+    *> Independent check: count what EMPLOYEE actually has for this
+    *> same WHERE predicate before opening C1, so a cursor that stops
+    *> early (locked rows, a plan/bind problem, a predicate mismatch)
+    *> gets caught instead of silently accepted as a complete extract.
+    STRING
+        'SELECT COUNT(*) FROM EMPLOYEE WHERE '
+        WS-SQL-PREDICATE ' ' WS-RESTART-CLAUSE
+        DELIMITED BY SIZE INTO WS-COUNT-STMT
+    END-STRING.
+
+    EXEC SQL PREPARE SC FROM :WS-COUNT-STMT END-EXEC.
+    EXEC SQL EXECUTE SC INTO :WS-EXPECTED-COUNT END-EXEC.
+
+    IF SQLCODE NOT = 0 THEN
+        PERFORM WRITE-SQL-ERROR-LINE
+        DISPLAY 'WARNING: COULD NOT OBTAIN EXPECTED ROW COUNT - '
+            'RECONCILIATION CHECK WILL BE SKIPPED'
+        MOVE -1 TO WS-EXPECTED-COUNT
+    END-IF.
+    EXIT.
+
+RECONCILE-ROW-COUNT.
+    *> Skip the check if GET-EXPECTED-ROW-COUNT itself failed (-1 is
+    *> not a possible real count), otherwise flag any mismatch with a
+    *> nonzero return code and a control-report line.
+    IF WS-EXPECTED-COUNT >= 0 AND WS-EXPECTED-COUNT NOT = WS-ROW-COUNT THEN
+        SET WS-RECON-MISMATCH TO TRUE
+        MOVE SPACES TO CONTROL-RPT-RECORD
+        STRING
+            'ROW COUNT MISMATCH - EXPECTED=' WS-EXPECTED-COUNT
+            ' ACTUAL=' WS-ROW-COUNT
+            DELIMITED BY SIZE INTO CONTROL-RPT-RECORD
+        END-STRING
+        WRITE CONTROL-RPT-RECORD
+        IF WS-CTLRPT-STATUS NOT = '00' THEN
+            DISPLAY 'ERROR WRITING CONTROL-RPT-FILE, STATUS='
+                WS-CTLRPT-STATUS
+        END-IF
+        DISPLAY CONTROL-RPT-RECORD
+    END-IF.
+    EXIT.
+
+OPEN-EMPLOYEE-CURSOR.
+    EXEC SQL
+        PREPARE S1 FROM :WS-SQL-STMT
+    END-EXEC.
+
+    IF SQLCODE NOT = 0 THEN
+        PERFORM WRITE-SQL-ERROR-LINE
+        SET WS-FATAL-ERROR TO TRUE
+    ELSE
+        EXEC SQL
+            DECLARE C1 CURSOR FOR S1
+        END-EXEC
+
+        EXEC SQL OPEN C1 END-EXEC
+
+        IF SQLCODE NOT = 0 THEN
+            PERFORM WRITE-SQL-ERROR-LINE
+            SET WS-FATAL-ERROR TO TRUE
+        END-IF
+    END-IF.
+    EXIT.
+
 FETCH-EMPLOYEES.
     EXEC SQL FETCH C1 INTO :WS-EMP-ID, :WS-EMP-NAME, :WS-EMP-DEPT END-EXEC.
-    
-    * Store fetched data into the table
-    IF SQLCODE = 0 THEN
-        ADD 1 TO EMP-INDEX
-        MOVE WS-EMP-ID TO WS-EMP-ID-TABLE (EMP-INDEX)
-        MOVE WS-EMP-NAME TO WS-EMP-NAME-TABLE (EMP-INDEX)
-        MOVE WS-EMP-DEPT TO WS-EMP-DEPT-TABLE (EMP-INDEX)
-    END-IF.
-    EXIT.
-
-DISPLAY-EMPLOYEES.
-    DISPLAY 'Employee Records:'
-    PERFORM VARYING EMP-INDEX FROM 1 BY 1 UNTIL EMP-INDEX > WS-TABLE-SIZE
-        DISPLAY 'Employee ID: ' WS-EMP-ID-TABLE (EMP-INDEX)
-        DISPLAY 'Employee Name: ' WS-EMP-NAME-TABLE (EMP-INDEX)
-        DISPLAY 'Department: ' WS-EMP-DEPT-TABLE (EMP-INDEX)
-        DISPLAY '-----------------------------------'
-    END-PERFORM.
+
+    *> Full SQLCODE handling: 0 is a row, +100 is normal end-of-data,
+    *> -911/-913 is a deadlock/timeout worth retrying, anything else
+    *> is a real failure that stops the run and gets reported.
+    EVALUATE SQLCODE
+        WHEN 0
+            PERFORM PROCESS-FETCHED-ROW
+        WHEN 100
+            SET WS-CURSOR-DONE TO TRUE
+        WHEN -911
+        WHEN -913
+            PERFORM HANDLE-DEADLOCK-RETRY
+        WHEN OTHER
+            PERFORM WRITE-SQL-ERROR-LINE
+            SET WS-FATAL-ERROR TO TRUE
+    END-EVALUATE.
+    EXIT.
+
+PROCESS-FETCHED-ROW.
+    *> Buffer the fetched row and audit it immediately - the audit
+    *> insert is part of the same DB2 unit of work as the interval's
+    *> COMMIT - but hold off writing it to EMP-EXTRACT-FILE and rolling
+    *> it into WS-ROW-COUNT until FLUSH-EXTRACT-BUFFER does that after
+    *> the COMMIT actually succeeds. See WS-EXTRACT-BUFFER's comment.
+    ADD 1 TO WS-BUFFER-COUNT.
+    MOVE WS-EMP-ID   TO WS-BUFFER-EMP-ID(WS-BUFFER-COUNT).
+    MOVE WS-EMP-NAME TO WS-BUFFER-EMP-NAME(WS-BUFFER-COUNT).
+    MOVE WS-EMP-DEPT TO WS-BUFFER-EMP-DEPT(WS-BUFFER-COUNT).
+
+    DISPLAY 'Employee ID: '   WS-EMP-ID.
+    DISPLAY 'Employee Name: ' WS-EMP-NAME.
+    DISPLAY 'Department: '    WS-EMP-DEPT.
+    DISPLAY '-----------------------------------'.
+
+    PERFORM AUDIT-FETCHED-ROW.
+
+    IF WS-BUFFER-COUNT = WS-COMMIT-INTERVAL THEN
+        PERFORM CHECKPOINT-COMMIT
+    END-IF.
+    EXIT.
+
+AUDIT-FETCHED-ROW.
+    *> Compliance access trail: record every employee row this job
+    *> exposes, so an extract of PII leaves a durable audit record
+    *> instead of just a console DISPLAY that scrolls away.
+    STRING
+        'INSERT INTO EMPLOYEE_AUDIT (EMP_ID, JOB_NAME, RUN_TIMESTAMP, '
+        'USERID) VALUES (' WS-EMP-ID ', ''' WS-JOB-NAME ''', '''
+        WS-RUN-TIMESTAMP ''', ''' WS-USERID ''')'
+        DELIMITED BY SIZE INTO WS-AUDIT-STMT
+    END-STRING.
+
+    EXEC SQL EXECUTE IMMEDIATE :WS-AUDIT-STMT END-EXEC.
+
+    IF SQLCODE NOT = 0 THEN
+        PERFORM WRITE-SQL-ERROR-LINE
+    END-IF.
+    EXIT.
+
+HANDLE-DEADLOCK-RETRY.
+    *> A deadlock or lock-timeout closed our unit of work - back off,
+    *> reposition past the last row we actually processed, and retry
+    *> a bounded number of times before giving up as fatal.
+    ADD 1 TO WS-RETRY-COUNT.
+    IF WS-RETRY-COUNT > WS-MAX-RETRIES THEN
+        PERFORM WRITE-SQL-ERROR-LINE
+        SET WS-FATAL-ERROR TO TRUE
+    ELSE
+        DISPLAY 'DEADLOCK/TIMEOUT ON FETCH - SQLCODE=' SQLCODE
+            ' RETRY ' WS-RETRY-COUNT ' OF ' WS-MAX-RETRIES
+        EXEC SQL ROLLBACK END-EXEC
+
+        *> ROLLBACK undoes the EMPLOYEE_AUDIT inserts made since the
+        *> last commit. The matching rows are still sitting in
+        *> WS-EXTRACT-BUFFER rather than already written to
+        *> EMP-EXTRACT-FILE - PROCESS-FETCHED-ROW only flushes a buffer
+        *> to the file after its COMMIT succeeds - so discarding the
+        *> buffer here keeps the extract file and WS-ROW-COUNT in the
+        *> same unit of work as the audit trail instead of duplicating
+        *> this span when it gets re-fetched.
+        MOVE ZERO TO WS-BUFFER-COUNT
+
+        *> Reposition past RESTART-LAST-EMP-ID - the last row this run
+        *> actually committed - not WS-EMP-ID, the last row merely
+        *> fetched, or the retry would skip re-auditing rows that were
+        *> discarded above along with the ROLLBACK.
+        IF RESTART-LAST-EMP-ID > 0 THEN
+            MOVE RESTART-LAST-EMP-ID TO WS-RESTART-EMP-ID
+            MOVE 'Y' TO WS-RESTART-FLAG
+            PERFORM SET-RESTART-CLAUSE
+        END-IF
+
+        PERFORM ASSEMBLE-SQL-STATEMENT
+        EXEC SQL PREPARE S1 FROM :WS-SQL-STMT END-EXEC
+        IF SQLCODE NOT = 0 THEN
+            PERFORM WRITE-SQL-ERROR-LINE
+            SET WS-FATAL-ERROR TO TRUE
+        ELSE
+            EXEC SQL OPEN C1 END-EXEC
+            IF SQLCODE NOT = 0 THEN
+                PERFORM WRITE-SQL-ERROR-LINE
+                SET WS-FATAL-ERROR TO TRUE
+            END-IF
+        END-IF
+    END-IF.
+    EXIT.
+
+WRITE-SQL-ERROR-LINE.
+    *> Short error report: SQLCODE, SQLSTATE, and the EMP_ID being
+    *> processed, so operations knows whether a rerun is safe or an
+    *> escalation is needed.
+    MOVE SQLCODE TO WS-SQLCODE-DISPLAY.
+    MOVE SPACES TO CONTROL-RPT-RECORD.
+    STRING
+        'SQL ERROR - SQLCODE=' WS-SQLCODE-DISPLAY
+        ' SQLSTATE=' SQLSTATE
+        ' EMP_ID=' WS-EMP-ID
+        DELIMITED BY SIZE INTO CONTROL-RPT-RECORD
+    END-STRING.
+    WRITE CONTROL-RPT-RECORD.
+    IF WS-CTLRPT-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR WRITING CONTROL-RPT-FILE, STATUS=' WS-CTLRPT-STATUS
+    END-IF.
+    DISPLAY CONTROL-RPT-RECORD.
+    EXIT.
+
+CHECKPOINT-COMMIT.
+    *> COMMIT every WS-COMMIT-INTERVAL rows, flush the now-durable
+    *> buffered rows out to EMP-EXTRACT-FILE, and write the last
+    *> committed EMP_ID to the restart control file, so one abend does
+    *> not force a rerun all the way from the beginning.
+    EXEC SQL COMMIT END-EXEC.
+
+    PERFORM FLUSH-EXTRACT-BUFFER.
+
+    MOVE WS-EMP-ID     TO RESTART-LAST-EMP-ID.
+    MOVE WS-ROW-COUNT  TO RESTART-ROWS-DONE.
+    MOVE FUNCTION CURRENT-DATE TO RESTART-TIMESTAMP.
+
+    OPEN OUTPUT RESTART-CTL-FILE.
+    WRITE RESTART-CTL-RECORD.
+    IF WS-RESTART-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR WRITING RESTART-CTL-FILE, STATUS=' WS-RESTART-STATUS
+    END-IF.
+    CLOSE RESTART-CTL-FILE.
+
+    MOVE ZERO TO WS-RETRY-COUNT.
+
+    DISPLAY 'CHECKPOINT COMMIT - LAST EMP_ID=' WS-EMP-ID
+        ' ROWS=' WS-ROW-COUNT.
+    EXIT.
+
+FLUSH-EXTRACT-BUFFER.
+    *> Write the buffered rows to EMP-EXTRACT-FILE and roll them into
+    *> WS-ROW-COUNT only now, after the COMMIT that made the matching
+    *> EMPLOYEE_AUDIT inserts durable has actually succeeded, so the
+    *> two artifacts can never drift out of step with each other.
+    IF WS-BUFFER-COUNT > 0 THEN
+        PERFORM WRITE-BUFFERED-EXTRACT-ROW
+            VARYING WS-BUFFER-IDX FROM 1 BY 1
+            UNTIL WS-BUFFER-IDX > WS-BUFFER-COUNT
+    END-IF.
+    MOVE ZERO TO WS-BUFFER-COUNT.
+    EXIT.
+
+WRITE-BUFFERED-EXTRACT-ROW.
+    MOVE WS-BUFFER-EMP-ID(WS-BUFFER-IDX)   TO EMP-EXT-ID.
+    MOVE WS-BUFFER-EMP-NAME(WS-BUFFER-IDX) TO EMP-EXT-NAME.
+    MOVE WS-BUFFER-EMP-DEPT(WS-BUFFER-IDX) TO EMP-EXT-DEPT.
+    WRITE EMP-EXT-RECORD.
+    IF WS-EMPEXTR-STATUS NOT = '00' THEN
+        ADD 1 TO WS-EXTRACT-WRITE-ERRORS
+        DISPLAY 'ERROR WRITING EMP-EXTRACT-FILE, STATUS='
+            WS-EMPEXTR-STATUS ' EMP_ID=' WS-BUFFER-EMP-ID(WS-BUFFER-IDX)
+    END-IF.
+    ADD 1 TO WS-ROW-COUNT.
+    EXIT.
+
+FINAL-COMMIT.
+    *> On a clean end-of-cursor completion, commit whatever is left,
+    *> flush the final partial buffer, and clear the restart control
+    *> file since the next run should start fresh. On a fatal SQLCODE,
+    *> the fetch loop stopped mid-interval with unaudited/unbuffered
+    *> work outstanding - roll it back and discard the buffer instead
+    *> of committing it, and leave RESTART-LAST-EMP-ID exactly as
+    *> CHECKPOINT-COMMIT last wrote it so a rerun still resumes past
+    *> the last real commit point instead of restarting from scratch.
+    IF WS-FATAL-ERROR THEN
+        EXEC SQL ROLLBACK END-EXEC
+        MOVE ZERO TO WS-BUFFER-COUNT
+    ELSE
+        EXEC SQL COMMIT END-EXEC
+        PERFORM FLUSH-EXTRACT-BUFFER
+        MOVE ZERO TO RESTART-LAST-EMP-ID
+    END-IF.
+
+    MOVE WS-ROW-COUNT TO RESTART-ROWS-DONE.
+    MOVE FUNCTION CURRENT-DATE TO RESTART-TIMESTAMP.
+
+    OPEN OUTPUT RESTART-CTL-FILE.
+    WRITE RESTART-CTL-RECORD.
+    IF WS-RESTART-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR WRITING RESTART-CTL-FILE, STATUS=' WS-RESTART-STATUS
+    END-IF.
+    CLOSE RESTART-CTL-FILE.
     EXIT.
