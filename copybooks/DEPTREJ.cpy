@@ -0,0 +1,14 @@
+      *> DEPTREJ - department-transfer reject/suspense record, written
+      *> by EmpDeptTransfer for any transaction that fails validation
+      *> or update, or whose effective date is not yet due, with a
+      *> reason code so HR knows what to fix or when to expect it.
+       01  DEPT-REJECT-RECORD.
+           05  REJECT-EMP-ID          PIC 9(5).
+           05  REJECT-NEW-DEPT        PIC X(20).
+           05  REJECT-EFF-DATE        PIC X(10).
+           05  REJECT-REASON-CODE     PIC X(4).
+               88  REASON-BAD-DEPT    VALUE 'BADD'.
+               88  REASON-NO-EMP      VALUE 'NOEM'.
+               88  REASON-SQL-ERROR   VALUE 'SQLE'.
+               88  REASON-FUTURE-DATE VALUE 'FUTR'.
+           05  REJECT-REASON-TEXT     PIC X(40).
