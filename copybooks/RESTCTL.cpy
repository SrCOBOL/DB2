@@ -0,0 +1,7 @@
+      *> RESTCTL - checkpoint/restart control record for the EMPLOYEE
+      *> fetch loop. Rewritten after every commit interval so a rerun
+      *> after an abend can reposition past what was already processed.
+       01  RESTART-CTL-RECORD.
+           05  RESTART-LAST-EMP-ID    PIC 9(5).
+           05  RESTART-ROWS-DONE      PIC 9(9).
+           05  RESTART-TIMESTAMP      PIC X(26).
