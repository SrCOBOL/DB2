@@ -0,0 +1,3 @@
+      *> CTLRPT - run control/error report line used for fatal SQL
+      *> error lines and the row-count reconciliation line.
+       01  CONTROL-RPT-RECORD         PIC X(132).
