@@ -0,0 +1,6 @@
+      *> DEPTTRAN - department-transfer maintenance transaction record,
+      *> read by EmpDeptTransfer from a batch of HR transfer requests.
+       01  DEPT-TRAN-RECORD.
+           05  DEPT-TRAN-EMP-ID       PIC 9(5).
+           05  DEPT-TRAN-NEW-DEPT     PIC X(20).
+           05  DEPT-TRAN-EFF-DATE     PIC X(10).
