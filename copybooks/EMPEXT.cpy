@@ -0,0 +1,7 @@
+      *> EMPEXT - EMPLOYEE sequential extract record layout.
+      *> Shared by SimpleDB2WithTable (writer) and EmpHeadcountRpt
+      *> (reader).
+       01  EMP-EXT-RECORD.
+           05  EMP-EXT-ID             PIC 9(5).
+           05  EMP-EXT-NAME           PIC X(30).
+           05  EMP-EXT-DEPT           PIC X(20).
