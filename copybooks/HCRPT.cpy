@@ -0,0 +1,4 @@
+      *> HCRPT - department headcount control-break report line,
+      *> written by EmpHeadcountRpt (one line per department subtotal
+      *> plus a final grand-total line).
+       01  HEADCOUNT-RPT-RECORD       PIC X(132).
