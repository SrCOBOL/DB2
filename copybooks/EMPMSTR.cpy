@@ -0,0 +1,7 @@
+      *> EMPMSTR - EMPLOYEE VSAM KSDS master extract record, keyed on
+      *> EMP-MSTR-ID, built by EmpMasterExtract for downstream jobs
+      *> that have no DB2 access.
+       01  EMP-MSTR-RECORD.
+           05  EMP-MSTR-ID            PIC 9(5).
+           05  EMP-MSTR-NAME          PIC X(30).
+           05  EMP-MSTR-DEPT          PIC X(20).
