@@ -0,0 +1,16 @@
+      *> EMPINQM - symbolic map for the EMPINQ CICS transaction's single
+      *> input screen (BMS-style layout: EMP_ID in, EMP_NAME/EMP_DEPT
+      *> and a status message out).
+       01  EMPINQI.
+           05  EMPIDL                 PIC S9(4) COMP.
+           05  EMPIDF                 PIC X.
+           05  EMPIDI                 PIC 9(5).
+           05  MSGL                   PIC S9(4) COMP.
+           05  MSGF                   PIC X.
+           05  MSGI                   PIC X(40).
+
+       01  EMPINQO.
+           05  EMPIDO                 PIC 9(5).
+           05  EMPNAMO                PIC X(30).
+           05  EMPDEPTO               PIC X(20).
+           05  MSGO                   PIC X(40).
