@@ -0,0 +1,15 @@
+      *> SYSINCTL - runtime employee-selection control card, read from
+      *> SYSIN at startup so the EMP_ID range / department / hire-date
+      *> window can be changed without a recompile.
+       01  SYSIN-CONTROL-RECORD.
+           05  SYSIN-SEL-TYPE         PIC X(4).
+               88  SEL-TYPE-RANGE     VALUE 'RANG'.
+               88  SEL-TYPE-DEPT      VALUE 'DEPT'.
+               88  SEL-TYPE-HIRE      VALUE 'HIRE'.
+               88  SEL-TYPE-ALL       VALUE 'ALL '.
+           05  SYSIN-ID-LOW           PIC 9(5).
+           05  SYSIN-ID-HIGH          PIC 9(5).
+           05  SYSIN-DEPT-CODE        PIC X(20).
+           05  SYSIN-HIRE-LOW         PIC X(10).
+           05  SYSIN-HIRE-HIGH        PIC X(10).
+           05  FILLER                 PIC X(36).
