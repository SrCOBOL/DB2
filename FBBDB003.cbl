@@ -0,0 +1,187 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EmpHeadcountRpt.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EMP-EXTRACT-FILE ASSIGN TO EMPEXTR
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-EMPEXTR-STATUS.
+
+    SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+
+    SELECT HEADCOUNT-RPT-FILE ASSIGN TO HCRPT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-HCRPT-STATUS.
+
+    SELECT CONTROL-RPT-FILE ASSIGN TO CTLRPT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CTLRPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EMP-EXTRACT-FILE
+    RECORDING MODE IS F.
+    COPY EMPEXT.
+
+SD  SORT-WORK-FILE.
+    01  SORT-EMP-RECORD.
+        05  SORT-EMP-ID            PIC 9(5).
+        05  SORT-EMP-NAME          PIC X(30).
+        05  SORT-EMP-DEPT          PIC X(20).
+
+FD  HEADCOUNT-RPT-FILE
+    RECORDING MODE IS F.
+    COPY HCRPT.
+
+FD  CONTROL-RPT-FILE
+    RECORDING MODE IS F.
+    COPY CTLRPT.
+
+WORKING-STORAGE SECTION.
+    01  WS-EMPEXTR-STATUS  PIC X(2).
+    01  WS-HCRPT-STATUS    PIC X(2).
+    01  WS-CTLRPT-STATUS   PIC X(2).
+
+    01  WS-SORT-EOF-FLAG   PIC X(1) VALUE 'N'.
+        88  WS-SORT-EOF               VALUE 'Y'.
+
+    01  WS-PREV-DEPT       PIC X(20) VALUE SPACES.
+    01  WS-DEPT-COUNT      PIC 9(7) VALUE ZERO.
+    01  WS-GRAND-TOTAL     PIC 9(9) VALUE ZERO.
+    01  WS-DEPT-SEEN-FLAG  PIC X(1) VALUE 'N'.
+        88  WS-DEPT-SEEN              VALUE 'Y'.
+
+PROCEDURE DIVISION.
+
+MAIN-LOGIC.
+    PERFORM OPEN-CONTROL-REPORT.
+
+    OPEN OUTPUT HEADCOUNT-RPT-FILE.
+    IF WS-HCRPT-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR OPENING HEADCOUNT-RPT-FILE, STATUS=' WS-HCRPT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    PERFORM WRITE-REPORT-HEADER.
+
+    *> Sort the employee extract by department so the control break
+    *> below can accumulate a running count per department instead of
+    *> the console just printing rows one after another.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SORT-EMP-DEPT
+        USING EMP-EXTRACT-FILE
+        OUTPUT PROCEDURE IS PRODUCE-HEADCOUNT-REPORT.
+
+    CLOSE HEADCOUNT-RPT-FILE.
+
+    DISPLAY 'Department headcount report complete'.
+    DISPLAY 'Total employees counted: ' WS-GRAND-TOTAL.
+
+    PERFORM CLOSE-CONTROL-REPORT.
+
+    STOP RUN.
+
+OPEN-CONTROL-REPORT.
+    OPEN OUTPUT CONTROL-RPT-FILE.
+    MOVE SPACES TO CONTROL-RPT-RECORD.
+    STRING 'EmpHeadcountRpt RUN CONTROL REPORT'
+        DELIMITED BY SIZE INTO CONTROL-RPT-RECORD
+    END-STRING.
+    WRITE CONTROL-RPT-RECORD.
+    IF WS-CTLRPT-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR WRITING CONTROL-RPT-FILE, STATUS=' WS-CTLRPT-STATUS
+    END-IF.
+    EXIT.
+
+CLOSE-CONTROL-REPORT.
+    CLOSE CONTROL-RPT-FILE.
+    EXIT.
+
+WRITE-REPORT-HEADER.
+    MOVE SPACES TO HEADCOUNT-RPT-RECORD.
+    STRING 'DEPARTMENT HEADCOUNT SUMMARY REPORT'
+        DELIMITED BY SIZE INTO HEADCOUNT-RPT-RECORD
+    END-STRING.
+    WRITE HEADCOUNT-RPT-RECORD.
+    PERFORM CHECK-HEADCOUNT-WRITE-STATUS.
+
+    MOVE SPACES TO HEADCOUNT-RPT-RECORD.
+    STRING 'DEPARTMENT           HEADCOUNT'
+        DELIMITED BY SIZE INTO HEADCOUNT-RPT-RECORD
+    END-STRING.
+    WRITE HEADCOUNT-RPT-RECORD.
+    PERFORM CHECK-HEADCOUNT-WRITE-STATUS.
+    EXIT.
+
+CHECK-HEADCOUNT-WRITE-STATUS.
+    *> Shared by every HEADCOUNT-RPT-FILE write - same file, same
+    *> status field, so one checking paragraph covers all of them.
+    IF WS-HCRPT-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR WRITING HEADCOUNT-RPT-FILE, STATUS=' WS-HCRPT-STATUS
+    END-IF.
+    EXIT.
+
+PRODUCE-HEADCOUNT-REPORT.
+    *> Control-break driver: read each sorted row, subtotal when the
+    *> department changes, and roll up a grand total at the end.
+    MOVE SPACES TO WS-PREV-DEPT.
+    MOVE ZERO   TO WS-DEPT-COUNT.
+    MOVE ZERO   TO WS-GRAND-TOTAL.
+    MOVE 'N'    TO WS-DEPT-SEEN-FLAG.
+
+    PERFORM RETURN-SORTED-RECORD.
+    PERFORM PROCESS-SORTED-RECORD UNTIL WS-SORT-EOF.
+
+    IF WS-DEPT-SEEN THEN
+        PERFORM WRITE-DEPT-SUBTOTAL-LINE
+    END-IF.
+
+    PERFORM WRITE-GRAND-TOTAL-LINE.
+    EXIT.
+
+RETURN-SORTED-RECORD.
+    RETURN SORT-WORK-FILE
+        AT END
+            SET WS-SORT-EOF TO TRUE
+    END-RETURN.
+    EXIT.
+
+PROCESS-SORTED-RECORD.
+    IF WS-DEPT-SEEN AND SORT-EMP-DEPT NOT = WS-PREV-DEPT THEN
+        PERFORM WRITE-DEPT-SUBTOTAL-LINE
+        MOVE ZERO TO WS-DEPT-COUNT
+    END-IF.
+
+    MOVE SORT-EMP-DEPT TO WS-PREV-DEPT.
+    MOVE 'Y' TO WS-DEPT-SEEN-FLAG.
+    ADD 1 TO WS-DEPT-COUNT.
+    ADD 1 TO WS-GRAND-TOTAL.
+
+    PERFORM RETURN-SORTED-RECORD.
+    EXIT.
+
+WRITE-DEPT-SUBTOTAL-LINE.
+    MOVE SPACES TO HEADCOUNT-RPT-RECORD.
+    STRING
+        WS-PREV-DEPT ' ' WS-DEPT-COUNT
+        DELIMITED BY SIZE INTO HEADCOUNT-RPT-RECORD
+    END-STRING.
+    WRITE HEADCOUNT-RPT-RECORD.
+    PERFORM CHECK-HEADCOUNT-WRITE-STATUS.
+    DISPLAY HEADCOUNT-RPT-RECORD.
+    EXIT.
+
+WRITE-GRAND-TOTAL-LINE.
+    MOVE SPACES TO HEADCOUNT-RPT-RECORD.
+    STRING
+        'GRAND TOTAL EMPLOYEES: ' WS-GRAND-TOTAL
+        DELIMITED BY SIZE INTO HEADCOUNT-RPT-RECORD
+    END-STRING.
+    WRITE HEADCOUNT-RPT-RECORD.
+    PERFORM CHECK-HEADCOUNT-WRITE-STATUS.
+    DISPLAY HEADCOUNT-RPT-RECORD.
+    EXIT.
