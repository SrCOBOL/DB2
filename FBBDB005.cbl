@@ -0,0 +1,135 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EmpMasterExtract.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EMP-EXTRACT-FILE ASSIGN TO EMPEXTR
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-EMPEXTR-STATUS.
+
+    SELECT EMP-MASTER-FILE ASSIGN TO EMPMSTR
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS EMP-MSTR-ID
+        FILE STATUS IS WS-EMPMSTR-STATUS.
+
+    SELECT CONTROL-RPT-FILE ASSIGN TO CTLRPT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CTLRPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EMP-EXTRACT-FILE
+    RECORDING MODE IS F.
+    COPY EMPEXT.
+
+FD  EMP-MASTER-FILE.
+    COPY EMPMSTR.
+
+FD  CONTROL-RPT-FILE
+    RECORDING MODE IS F.
+    COPY CTLRPT.
+
+WORKING-STORAGE SECTION.
+    01  WS-EMPEXTR-STATUS  PIC X(2).
+    01  WS-EMPMSTR-STATUS  PIC X(2).
+    01  WS-CTLRPT-STATUS   PIC X(2).
+
+    01  WS-EXTRACT-EOF-FLAG PIC X(1) VALUE 'N'.
+        88  WS-EXTRACT-EOF             VALUE 'Y'.
+
+    01  WS-READ-COUNT      PIC 9(9) VALUE ZERO.
+    01  WS-WRITTEN-COUNT   PIC 9(9) VALUE ZERO.
+    01  WS-SKIPPED-COUNT   PIC 9(9) VALUE ZERO.
+
+PROCEDURE DIVISION.
+
+MAIN-LOGIC.
+    PERFORM OPEN-CONTROL-REPORT.
+
+    OPEN INPUT EMP-EXTRACT-FILE.
+    IF WS-EMPEXTR-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR OPENING EMP-EXTRACT-FILE, STATUS=' WS-EMPEXTR-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    *> Build a fresh VSAM master every run - this is the official
+    *> extract, not an incremental update.
+    OPEN OUTPUT EMP-MASTER-FILE.
+    IF WS-EMPMSTR-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR OPENING EMP-MASTER-FILE, STATUS=' WS-EMPMSTR-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    PERFORM READ-NEXT-EXTRACT-RECORD.
+    PERFORM BUILD-MASTER-RECORD UNTIL WS-EXTRACT-EOF.
+
+    CLOSE EMP-EXTRACT-FILE.
+    CLOSE EMP-MASTER-FILE.
+
+    DISPLAY 'EMP-EXTRACT-FILE rows read: '    WS-READ-COUNT.
+    DISPLAY 'EMP-MASTER-FILE rows written: '  WS-WRITTEN-COUNT.
+    DISPLAY 'EMP-MASTER-FILE rows skipped: '  WS-SKIPPED-COUNT.
+
+    PERFORM CLOSE-CONTROL-REPORT.
+
+    STOP RUN.
+
+OPEN-CONTROL-REPORT.
+    OPEN OUTPUT CONTROL-RPT-FILE.
+    MOVE SPACES TO CONTROL-RPT-RECORD.
+    STRING 'EmpMasterExtract RUN CONTROL REPORT'
+        DELIMITED BY SIZE INTO CONTROL-RPT-RECORD
+    END-STRING.
+    WRITE CONTROL-RPT-RECORD.
+    IF WS-CTLRPT-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR WRITING CONTROL-RPT-FILE, STATUS=' WS-CTLRPT-STATUS
+    END-IF.
+    EXIT.
+
+CLOSE-CONTROL-REPORT.
+    CLOSE CONTROL-RPT-FILE.
+    EXIT.
+
+READ-NEXT-EXTRACT-RECORD.
+    READ EMP-EXTRACT-FILE
+        AT END
+            SET WS-EXTRACT-EOF TO TRUE
+    END-READ.
+    EXIT.
+
+BUILD-MASTER-RECORD.
+    ADD 1 TO WS-READ-COUNT.
+    MOVE EMP-EXT-ID   TO EMP-MSTR-ID.
+    MOVE EMP-EXT-NAME TO EMP-MSTR-NAME.
+    MOVE EMP-EXT-DEPT TO EMP-MSTR-DEPT.
+
+    WRITE EMP-MSTR-RECORD.
+    IF WS-EMPMSTR-STATUS = '00' THEN
+        ADD 1 TO WS-WRITTEN-COUNT
+    ELSE
+        ADD 1 TO WS-SKIPPED-COUNT
+        PERFORM WRITE-MASTER-ERROR-LINE
+    END-IF.
+
+    PERFORM READ-NEXT-EXTRACT-RECORD.
+    EXIT.
+
+WRITE-MASTER-ERROR-LINE.
+    MOVE SPACES TO CONTROL-RPT-RECORD.
+    STRING
+        'EMP-MASTER-FILE WRITE FAILED - STATUS=' WS-EMPMSTR-STATUS
+        ' EMP_ID=' EMP-MSTR-ID
+        DELIMITED BY SIZE INTO CONTROL-RPT-RECORD
+    END-STRING.
+    WRITE CONTROL-RPT-RECORD.
+    IF WS-CTLRPT-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR WRITING CONTROL-RPT-FILE, STATUS=' WS-CTLRPT-STATUS
+    END-IF.
+    DISPLAY CONTROL-RPT-RECORD.
+    EXIT.
