@@ -0,0 +1,325 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EmpDeptTransfer.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DB2.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DEPT-TRAN-FILE ASSIGN TO DEPTTRAN
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-TRAN-STATUS.
+
+    SELECT DEPT-REJECT-FILE ASSIGN TO DEPTREJ
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-REJECT-STATUS.
+
+    SELECT CONTROL-RPT-FILE ASSIGN TO CTLRPT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CTLRPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  DEPT-TRAN-FILE
+    RECORDING MODE IS F.
+    COPY DEPTTRAN.
+
+FD  DEPT-REJECT-FILE
+    RECORDING MODE IS F.
+    COPY DEPTREJ.
+
+FD  CONTROL-RPT-FILE
+    RECORDING MODE IS F.
+    COPY CTLRPT.
+
+WORKING-STORAGE SECTION.
+    01  WS-EMP-ID          PIC 9(5).
+    01  WS-NEW-DEPT        PIC X(20).
+    01  WS-EFF-DATE        PIC X(10).
+
+    01  WS-DEPT-NAME       PIC X(30).
+
+    01  WS-TRAN-STATUS     PIC X(2).
+    01  WS-REJECT-STATUS   PIC X(2).
+    01  WS-CTLRPT-STATUS   PIC X(2).
+
+    01  WS-TRAN-COUNT      PIC 9(7) VALUE ZERO.
+    01  WS-APPLIED-COUNT   PIC 9(7) VALUE ZERO.
+    01  WS-DEFERRED-COUNT  PIC 9(7) VALUE ZERO.
+    01  WS-REJECT-COUNT    PIC 9(7) VALUE ZERO.
+
+    01  WS-SQL-STMT        PIC X(250).
+
+    01  WS-TRAN-EOF-FLAG   PIC X(1) VALUE 'N'.
+        88  WS-TRAN-EOF                VALUE 'Y'.
+
+    *> PROCESS-TRANSACTION commits each transaction on its own as soon
+    *> as it's finalized, instead of the whole run sharing one unit of
+    *> work - a -911/-913 on one transaction's SELECT/UPDATE can then
+    *> only roll back that transaction's own not-yet-committed work,
+    *> never a transfer that an earlier transaction already applied
+    *> and this program already reported as applied.
+    01  WS-RETRY-COUNT     PIC 9(2) VALUE ZERO.
+    01  WS-MAX-RETRIES     PIC 9(2) VALUE 3.
+
+    01  WS-DEADLOCK-FLAG   PIC X(1) VALUE 'N'.
+        88  WS-DEADLOCK-DETECTED       VALUE 'Y'.
+
+    01  WS-FATAL-FLAG      PIC X(1) VALUE 'N'.
+        88  WS-FATAL-ERROR             VALUE 'Y'.
+
+    *> Compared as plain 8-digit CCYYMMDD strings (no dashes) so a
+    *> transfer dated for later than today can be held instead of
+    *> applied immediately - HR's effective date otherwise never
+    *> influenced when a transfer actually took hold.
+    01  WS-TODAY-CCYYMMDD  PIC X(8).
+    01  WS-EFF-CCYYMMDD    PIC X(8).
+
+    *> Numeric-edited work field SQLCODE is MOVEd into before it is
+    *> STRINGed - STRING copies a COMP sending field's raw binary
+    *> bytes rather than re-editing it to digits the way DISPLAY does.
+    01  WS-SQLCODE-DISPLAY PIC -(9)9.
+
+PROCEDURE DIVISION.
+
+MAIN-LOGIC.
+    PERFORM OPEN-CONTROL-REPORT.
+
+    *> Connect to DB2
+    EXEC SQL
+        CONNECT TO 'MYDB'
+    END-EXEC.
+
+    IF SQLCODE NOT = 0 THEN
+        PERFORM WRITE-SQL-ERROR-LINE
+        DISPLAY 'ERROR CONNECTING TO DB2.'
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    OPEN INPUT DEPT-TRAN-FILE.
+    IF WS-TRAN-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR OPENING DEPT-TRAN-FILE, STATUS=' WS-TRAN-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT DEPT-REJECT-FILE.
+    IF WS-REJECT-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR OPENING DEPT-REJECT-FILE, STATUS=' WS-REJECT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    PERFORM READ-NEXT-TRANSACTION.
+    PERFORM PROCESS-TRANSACTION UNTIL WS-TRAN-EOF OR WS-FATAL-ERROR.
+
+    *> Each transaction commits its own unit of work as soon as it's
+    *> finalized (see PROCESS-TRANSACTION), so there is nothing left
+    *> to commit here on a clean finish. A fatal deadlock-retry
+    *> exhaustion instead rolls back whatever the current transaction
+    *> had in flight and stops the run rather than reporting it as
+    *> applied.
+    IF WS-FATAL-ERROR THEN
+        EXEC SQL ROLLBACK END-EXEC
+    END-IF.
+
+    CLOSE DEPT-TRAN-FILE.
+    CLOSE DEPT-REJECT-FILE.
+
+    IF WS-FATAL-ERROR THEN
+        DISPLAY 'Program Ending - Fatal SQL Error, See Control Report'
+        MOVE 12 TO RETURN-CODE
+    ELSE
+        DISPLAY 'Transactions read: '   WS-TRAN-COUNT
+        DISPLAY 'Transfers applied: '   WS-APPLIED-COUNT
+        DISPLAY 'Transfers deferred: '  WS-DEFERRED-COUNT
+        DISPLAY 'Transfers rejected: '  WS-REJECT-COUNT
+    END-IF.
+
+    PERFORM CLOSE-CONTROL-REPORT.
+
+    STOP RUN.
+
+OPEN-CONTROL-REPORT.
+    OPEN OUTPUT CONTROL-RPT-FILE.
+    MOVE SPACES TO CONTROL-RPT-RECORD.
+    STRING 'EmpDeptTransfer RUN CONTROL REPORT'
+        DELIMITED BY SIZE INTO CONTROL-RPT-RECORD
+    END-STRING.
+    WRITE CONTROL-RPT-RECORD.
+    IF WS-CTLRPT-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR WRITING CONTROL-RPT-FILE, STATUS=' WS-CTLRPT-STATUS
+    END-IF.
+    EXIT.
+
+CLOSE-CONTROL-REPORT.
+    CLOSE CONTROL-RPT-FILE.
+    EXIT.
+
+READ-NEXT-TRANSACTION.
+    READ DEPT-TRAN-FILE
+        AT END
+            SET WS-TRAN-EOF TO TRUE
+    END-READ.
+    EXIT.
+
+PROCESS-TRANSACTION.
+    *> Each HR transfer request is validated against DEPARTMENT before
+    *> it is ever allowed to touch EMPLOYEE, so a bad dept code on the
+    *> batch can't corrupt the master. Each transaction is committed on
+    *> its own as soon as it's finalized - see WS-RETRY-COUNT's comment
+    *> and HANDLE-TRANSFER-DEADLOCK-RETRY.
+    ADD 1 TO WS-TRAN-COUNT.
+    MOVE DEPT-TRAN-EMP-ID   TO WS-EMP-ID.
+    MOVE DEPT-TRAN-NEW-DEPT TO WS-NEW-DEPT.
+    MOVE DEPT-TRAN-EFF-DATE TO WS-EFF-DATE.
+
+    MOVE ZERO TO WS-RETRY-COUNT.
+    PERFORM VALIDATE-DEPARTMENT.
+    PERFORM HANDLE-TRANSFER-DEADLOCK-RETRY
+        UNTIL NOT WS-DEADLOCK-DETECTED.
+
+    IF NOT WS-FATAL-ERROR THEN
+        EXEC SQL COMMIT END-EXEC
+    END-IF.
+
+    PERFORM READ-NEXT-TRANSACTION.
+    EXIT.
+
+VALIDATE-DEPARTMENT.
+    MOVE 'N' TO WS-DEADLOCK-FLAG.
+
+    EXEC SQL
+        SELECT DEPT_NAME INTO :WS-DEPT-NAME
+            FROM DEPARTMENT
+            WHERE DEPT_CODE = :WS-NEW-DEPT
+    END-EXEC.
+
+    EVALUATE SQLCODE
+        WHEN 0
+            PERFORM APPLY-DEPARTMENT-TRANSFER
+        WHEN 100
+            PERFORM REJECT-BAD-DEPARTMENT
+        WHEN -911
+        WHEN -913
+            SET WS-DEADLOCK-DETECTED TO TRUE
+        WHEN OTHER
+            PERFORM REJECT-SQL-ERROR
+    END-EVALUATE.
+    EXIT.
+
+APPLY-DEPARTMENT-TRANSFER.
+    *> HR can submit a transfer ahead of when it should take effect -
+    *> hold anything dated later than today instead of moving the
+    *> employee immediately, so a transfer meant for next month
+    *> doesn't jump the gun.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-CCYYMMDD.
+    STRING WS-EFF-DATE(1:4) WS-EFF-DATE(6:2) WS-EFF-DATE(9:2)
+        DELIMITED BY SIZE INTO WS-EFF-CCYYMMDD
+    END-STRING.
+
+    IF WS-EFF-CCYYMMDD > WS-TODAY-CCYYMMDD THEN
+        PERFORM DEFER-FUTURE-TRANSFER
+    ELSE
+        EXEC SQL
+            UPDATE EMPLOYEE
+                SET EMP_DEPT = :WS-NEW-DEPT
+                WHERE EMP_ID = :WS-EMP-ID
+        END-EXEC
+
+        EVALUATE SQLCODE
+            WHEN 0
+                ADD 1 TO WS-APPLIED-COUNT
+            WHEN 100
+                PERFORM REJECT-NO-SUCH-EMPLOYEE
+            WHEN -911
+            WHEN -913
+                SET WS-DEADLOCK-DETECTED TO TRUE
+            WHEN OTHER
+                PERFORM REJECT-SQL-ERROR
+        END-EVALUATE
+    END-IF.
+    EXIT.
+
+DEFER-FUTURE-TRANSFER.
+    MOVE 'FUTR' TO REJECT-REASON-CODE.
+    MOVE 'EFFECTIVE DATE NOT YET DUE' TO REJECT-REASON-TEXT.
+    PERFORM WRITE-REJECT-RECORD.
+    ADD 1 TO WS-DEFERRED-COUNT.
+    EXIT.
+
+HANDLE-TRANSFER-DEADLOCK-RETRY.
+    *> -911/-913 rolls back only the current transaction's own
+    *> not-yet-committed work, since PROCESS-TRANSACTION commits every
+    *> transaction on its own right after it's finalized - retrying
+    *> here can never silently undo a transfer already reported as
+    *> applied the way one deadlock rolling back the whole run would.
+    ADD 1 TO WS-RETRY-COUNT.
+    IF WS-RETRY-COUNT > WS-MAX-RETRIES THEN
+        PERFORM WRITE-SQL-ERROR-LINE
+        DISPLAY 'FATAL: DEADLOCK RETRY LIMIT EXCEEDED - ENDING RUN'
+        SET WS-FATAL-ERROR TO TRUE
+        MOVE 'N' TO WS-DEADLOCK-FLAG
+    ELSE
+        DISPLAY 'DEADLOCK/TIMEOUT ON TRANSFER - SQLCODE=' SQLCODE
+            ' RETRY ' WS-RETRY-COUNT ' OF ' WS-MAX-RETRIES
+        EXEC SQL ROLLBACK END-EXEC
+        PERFORM VALIDATE-DEPARTMENT
+    END-IF.
+    EXIT.
+
+REJECT-BAD-DEPARTMENT.
+    MOVE 'BADD' TO REJECT-REASON-CODE.
+    MOVE 'DEPT CODE NOT FOUND IN DEPARTMENT TABLE' TO REJECT-REASON-TEXT.
+    PERFORM WRITE-REJECT-RECORD.
+    EXIT.
+
+REJECT-NO-SUCH-EMPLOYEE.
+    MOVE 'NOEM' TO REJECT-REASON-CODE.
+    MOVE 'EMP_ID NOT FOUND IN EMPLOYEE TABLE' TO REJECT-REASON-TEXT.
+    PERFORM WRITE-REJECT-RECORD.
+    EXIT.
+
+REJECT-SQL-ERROR.
+    MOVE 'SQLE' TO REJECT-REASON-CODE.
+    MOVE SQLCODE TO WS-SQLCODE-DISPLAY.
+    STRING 'SQL ERROR SQLCODE=' WS-SQLCODE-DISPLAY
+        DELIMITED BY SIZE INTO REJECT-REASON-TEXT
+    END-STRING.
+    PERFORM WRITE-SQL-ERROR-LINE.
+    PERFORM WRITE-REJECT-RECORD.
+    EXIT.
+
+WRITE-REJECT-RECORD.
+    ADD 1 TO WS-REJECT-COUNT.
+    MOVE WS-EMP-ID   TO REJECT-EMP-ID.
+    MOVE WS-NEW-DEPT TO REJECT-NEW-DEPT.
+    MOVE WS-EFF-DATE TO REJECT-EFF-DATE.
+    WRITE DEPT-REJECT-RECORD.
+    IF WS-REJECT-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR WRITING DEPT-REJECT-FILE, STATUS='
+            WS-REJECT-STATUS ' EMP_ID=' WS-EMP-ID
+    END-IF.
+    EXIT.
+
+WRITE-SQL-ERROR-LINE.
+    *> Short error report: SQLCODE, SQLSTATE, and the EMP_ID being
+    *> processed, matching the control-report convention used by
+    *> SimpleDB2WithTable.
+    MOVE SQLCODE TO WS-SQLCODE-DISPLAY.
+    MOVE SPACES TO CONTROL-RPT-RECORD.
+    STRING
+        'SQL ERROR - SQLCODE=' WS-SQLCODE-DISPLAY
+        ' SQLSTATE=' SQLSTATE
+        ' EMP_ID=' WS-EMP-ID
+        DELIMITED BY SIZE INTO CONTROL-RPT-RECORD
+    END-STRING.
+    WRITE CONTROL-RPT-RECORD.
+    IF WS-CTLRPT-STATUS NOT = '00' THEN
+        DISPLAY 'ERROR WRITING CONTROL-RPT-FILE, STATUS=' WS-CTLRPT-STATUS
+    END-IF.
+    DISPLAY CONTROL-RPT-RECORD.
+    EXIT.
