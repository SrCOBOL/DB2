@@ -0,0 +1,100 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EMPINQ.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DB2.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01  WS-EMP-ID          PIC 9(5).
+    01  WS-EMP-NAME        PIC X(30).
+    01  WS-EMP-DEPT        PIC X(20).
+
+    01  WS-MAPSET          PIC X(8) VALUE 'EMPINQM'.
+    01  WS-MAPNAME         PIC X(8) VALUE 'EMPINQM'.
+    01  WS-TRANSID         PIC X(4) VALUE 'EMPI'.
+
+    *> Numeric-edited work field SQLCODE is MOVEd into before it is
+    *> STRINGed into MSGO - STRING copies a COMP sending field's raw
+    *> binary bytes rather than re-editing it to digits the way
+    *> DISPLAY does.
+    01  WS-SQLCODE-DISPLAY PIC -(9)9.
+
+    COPY EMPINQM.
+
+PROCEDURE DIVISION.
+
+MAIN-LOGIC.
+    *> Pseudo-conversational CICS transaction: on first entry (no
+    *> terminal data yet) MAPFAIL sends the blank input screen; on
+    *> the re-entry after the operator keys an EMP_ID and presses
+    *> ENTER, RECEIVE MAP succeeds and the lookup runs.
+    EXEC CICS HANDLE CONDITION
+        MAPFAIL(SEND-INITIAL-MAP)
+    END-EXEC.
+
+    EXEC CICS RECEIVE
+        MAP(WS-MAPNAME) MAPSET(WS-MAPSET) INTO(EMPINQI)
+    END-EXEC.
+
+    PERFORM VALIDATE-AND-LOOKUP.
+
+    EXEC CICS SEND
+        MAP(WS-MAPNAME) MAPSET(WS-MAPSET) FROM(EMPINQO) ERASE
+    END-EXEC.
+
+    EXEC CICS RETURN END-EXEC.
+
+SEND-INITIAL-MAP.
+    MOVE SPACES TO EMPINQO.
+    MOVE 'ENTER EMPLOYEE ID AND PRESS ENTER' TO MSGO.
+
+    EXEC CICS SEND
+        MAP(WS-MAPNAME) MAPSET(WS-MAPSET) FROM(EMPINQO) ERASE
+    END-EXEC.
+
+    *> TRANSID tells CICS to re-attach this transaction the next time
+    *> input arrives on this terminal - without it the task would just
+    *> end here and the operator's keyed EMP_ID would never reach
+    *> VALIDATE-AND-LOOKUP.
+    EXEC CICS RETURN TRANSID(WS-TRANSID) END-EXEC.
+
+VALIDATE-AND-LOOKUP.
+    MOVE SPACES TO EMPINQO.
+
+    IF EMPIDI NOT NUMERIC THEN
+        MOVE 'EMPLOYEE ID MUST BE NUMERIC'    TO MSGO
+    ELSE
+        MOVE EMPIDI                           TO WS-EMP-ID
+        MOVE EMPIDI                           TO EMPIDO
+        PERFORM LOOKUP-EMPLOYEE
+    END-IF.
+    EXIT.
+
+LOOKUP-EMPLOYEE.
+    *> Same SELECT the batch EMP_CURSOR runs, narrowed to the one
+    *> EMP_ID the operator keyed, so the lookup doesn't wait on the
+    *> next batch window.
+    EXEC SQL
+        SELECT EMP_NAME, EMP_DEPT
+            INTO :WS-EMP-NAME, :WS-EMP-DEPT
+            FROM EMPLOYEE
+            WHERE EMP_ID = :WS-EMP-ID
+    END-EXEC.
+
+    EVALUATE SQLCODE
+        WHEN 0
+            MOVE WS-EMP-NAME  TO EMPNAMO
+            MOVE WS-EMP-DEPT  TO EMPDEPTO
+            MOVE 'EMPLOYEE FOUND'         TO MSGO
+        WHEN 100
+            MOVE 'EMPLOYEE ID NOT FOUND'  TO MSGO
+        WHEN OTHER
+            MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+            STRING 'SQL ERROR SQLCODE=' WS-SQLCODE-DISPLAY
+                DELIMITED BY SIZE INTO MSGO
+            END-STRING
+    END-EVALUATE.
+    EXIT.
